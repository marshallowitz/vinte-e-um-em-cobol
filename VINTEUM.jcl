@@ -0,0 +1,40 @@
+//VINTEUM  JOB (ACCTNO),'RODADA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* RUNS A BATCH OF VINTE-E-UM RODADAS UNATTENDED SO A NIGHT'S
+//* WORTH OF HANDS RECONCILES INTO ONE SUMMARY INSTEAD OF ONE
+//* RUN PER HAND. SYSIN SUPPLIES THE SAME ANSWERS THE PROGRAM
+//* WOULD OTHERWISE PROMPT FOR ON A TERMINAL: SEAT COUNT, ONE
+//* PLAYER ID PER SEAT, ROUND COUNT, THEN ONE WAGER AND ONE
+//* HIT-OR-STAY ANSWER PER PROMPT AS EACH RODADA IS DEALT.
+//*
+//* DDNAMES MATCH THE PROGRAM'S OWN ASSIGN CLAUSES (SELECT
+//* PLAYER-STATS-FILE ASSIGN TO "PLAYERST", SELECT CHECKPOINT-FILE
+//* ASSIGN TO "CHECKPNT" - SHORTENED TO FIT THE 8-CHARACTER JCL
+//* DDNAME LIMIT), SO THESE DD STATEMENTS BIND AS-IS.
+//*
+//STEP01   EXEC PGM=VINTEUM
+//STEPLIB  DD DSN=PROD.VINTEUM.LOADLIB,DISP=SHR
+//PLAYERST DD DSN=PROD.VINTEUM.PLAYERST,DISP=SHR
+//GAMELOG  DD DSN=PROD.VINTEUM.GAMELOG,DISP=MOD
+//CHECKPNT DD DSN=PROD.VINTEUM.CHECKPNT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+1
+GORO01
+5
+100
+V
+T
+100
+T
+100
+V
+V
+T
+100
+T
+100
+T
+/*
+//

@@ -1,50 +1,811 @@
   IDENTIFICATION DIVISION.
-        PROGRAM-ID.     VINTE-E-UM.
+      *> PROGRAM-ID DOUBLES AS THE LOAD-MODULE NAME AT LINK-EDIT TIME,
+      *> SO IT'S SPELLED WITHOUT THE HYPHENS THE GAME'S OWN NAME USES
+      *> ELSEWHERE - AN MVS MEMBER NAME CAN'T HOLD THEM AND CAN'T RUN
+      *> PAST 8 CHARACTERS. VINTEUM.JCL'S "EXEC PGM=VINTEUM" EXPECTS
+      *> EXACTLY THIS NAME.
+        PROGRAM-ID.     VINTEUM.
         AUTHOR.         Marshallowitz.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PLAYER-STATS-FILE ASSIGN TO "PLAYERST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PS-PLAYER-ID
+                FILE STATUS IS PS-FILE-STATUS.
+            SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS GL-FILE-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS CK-FILE-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  PLAYER-STATS-FILE.
+        01  PLAYER-STATS-RECORD.
+            05  PS-PLAYER-ID        PIC X(08).
+            05  PS-GAMES-PLAYED     PIC 9(05).
+            05  PS-WINS             PIC 9(05).
+            05  PS-LOSSES           PIC 9(05).
+            05  PS-BUSTS            PIC 9(05).
+            05  PS-BLACKJACKS       PIC 9(05).
+      *> ONE LINE PER CARD DRAWN AND PER HAND RESOLVED, SO A DROPPED
+      *> ARGUMENT ABOUT WHO OWES GORÓ CAN BE SETTLED FROM THE FILE
+      *> INSTEAD OF FROM MEMORY.
+        FD  GAME-LOG-FILE.
+        01  GAME-LOG-RECORD.
+            05  GL-TIMESTAMP        PIC X(08).
+            05  GL-FILLER-1         PIC X(01).
+            05  GL-PLAYER-ID        PIC X(08).
+            05  GL-FILLER-2         PIC X(01).
+            05  GL-EVENT-TYPE       PIC X(10).
+            05  GL-FILLER-3         PIC X(01).
+            05  GL-CARD-RANK        PIC 9(02).
+            05  GL-FILLER-4         PIC X(01).
+            05  GL-RUNNING-TOTAL    PIC 9(02).
+            05  GL-FILLER-5         PIC X(01).
+            05  GL-RESULT           PIC X(01).
+      *> A SNAPSHOT OF EVERY SEAT'S IN-PROGRESS HAND, REWRITTEN AFTER
+      *> EACH CARD SO A DROPPED SESSION CAN PICK THE HAND BACK UP
+      *> INSTEAD OF STARTING THE ROUND OVER.
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-RECORD.
+            05  CK-SEAT-COUNT           PIC 9.
+            05  CK-SEAT-ENTRY           OCCURS 6 TIMES.
+                10  CK-PLAYER-ID        PIC X(08).
+                10  CK-ACTIVE           PIC X(01).
+                10  CK-PLAYER-TOTAL     PIC 9(02).
+                10  CK-PLAYER-TOTAL-2   PIC 9(02).
+                10  CK-WAGER            PIC 9(05)V99.
+                10  CK-WAGER-2          PIC 9(05)V99.
+                10  CK-BANKROLL         PIC 9(07)V99.
+                10  CK-DONE-FLAG        PIC X(01).
+                10  CK-DONE-FLAG-2      PIC X(01).
+                10  CK-SPLIT-ACTIVE     PIC X(01).
+                10  CK-GAMES-PLAYED     PIC 9(05).
+                10  CK-WINS             PIC 9(05).
+                10  CK-LOSSES           PIC 9(05).
+                10  CK-BUSTS            PIC 9(05).
+                10  CK-BLACKJACKS       PIC 9(05).
+            05  CK-ROUND-COUNT          PIC 9(03).
+            05  CK-ROUND-NUM            PIC 9(03).
+            05  CK-RUN-GAMES-PLAYED     PIC 9(05).
+            05  CK-RUN-WINS             PIC 9(05).
+            05  CK-RUN-LOSSES           PIC 9(05).
+            05  CK-RUN-BUSTS            PIC 9(05).
+            05  CK-RUN-BLACKJACKS       PIC 9(05).
+            05  CK-RUN-PUSHES           PIC 9(05).
+      *> THE SHOE ITSELF, SO A RESUMED SEAT DOESN'T SHARE A HAND WITH
+      *> CARDS DRAWN FROM A DIFFERENT SHOE THAN THE OTHER SEATS STILL
+      *> HOLD - THE WHOLE POINT OF DEALING WITHOUT REPLACEMENT.
+            05  CK-DECK-ENTRY           OCCURS 52 TIMES.
+                10  CK-CARD-RANK        PIC 9(02).
+                10  CK-CARD-SUIT        PIC 9(01).
+            05  CK-DECK-POSITION        PIC 9(02).
+            05  CK-CARDS-REMAINING      PIC 9(02).
         WORKING-STORAGE SECTION.
-        01  PLAYER-TOTAL            PIC 9(2)    VALUE 0.
-        01  HIT-OR-STAY             PIC X       VALUE "N".
+        01  GL-FILE-STATUS          PIC X(02).
+        01  CK-FILE-STATUS          PIC X(02).
+        01  CHECKPOINT-FOUND-FLAG   PIC X       VALUE 'N'.
+            88  CHECKPOINT-IS-FOUND            VALUE 'Y'.
+        01  SEAT-RESUMED            PIC X       OCCURS 6 TIMES VALUE 'N'.
+            88  SEAT-WAS-RESUMED                VALUE 'Y'.
+      *> DEDICATED SUBSCRIPT FOR THE CHECKPOINT SAVE/RESTORE LOOPS -
+      *> KEPT SEPARATE FROM SEAT-NUM SO A MID-HAND WRITE-CHECKPOINT
+      *> (FIRED FROM LOG-SEAT-DRAW WHILE PLAY-GAME'S OWN SEAT-NUM LOOP
+      *> IS STILL IN PROGRESS) DOESN'T CLOBBER THE CALLER'S POSITION.
+        01  CK-SEAT-NUM             PIC 9       VALUE 1.
+        01  CK-DECK-NUM             PIC 9(02)   VALUE 1.
+        01  SEAT-BAD-INPUT-MAX      PIC 9       VALUE 3.
+        01  SEAT-BAD-INPUT-COUNT    PIC 9       OCCURS 6 TIMES VALUE 0.
+        01  SEAT-BAD-INPUT-COUNT-2  PIC 9       OCCURS 6 TIMES VALUE 0.
+        01  PS-FILE-STATUS          PIC X(02).
+        01  STATS-RECORD-NEW-FLAG   PIC X       VALUE 'N'.
+            88  STATS-RECORD-IS-NEW            VALUE 'Y'.
+        01  RUN-GAMES-PLAYED        PIC 9(05)   VALUE 0.
+        01  RUN-WINS                PIC 9(05)   VALUE 0.
+        01  RUN-LOSSES              PIC 9(05)   VALUE 0.
+        01  RUN-BUSTS               PIC 9(05)   VALUE 0.
+        01  RUN-BLACKJACKS          PIC 9(05)   VALUE 0.
+        01  RUN-PUSHES              PIC 9(05)   VALUE 0.
+        01  PAYOUT-AMOUNT           PIC 9(7)V99 VALUE 0.
+        01  DEALER-TOTAL            PIC 9(2)    VALUE 0.
+        01  HIT-OR-STAY             PIC X(3)    VALUE "N".
         01  RANDOM-VALUE            PIC 9(2).
         01  RANDOM-SEED             PIC 9(8).
-        
+
+      *> THE TABLE - UP TO SEAT-COUNT-MAX PLAYERS, EACH TRACKED AS A
+      *> SLICE ACROSS THESE PARALLEL SEAT-* TABLES, ALL INDEXED BY
+      *> SEAT-NUM. NO MORE PASSING THE KEYBOARD AROUND AND RE-RUNNING
+      *> THE PROGRAM PER PERSON.
+        01  SEAT-COUNT-MAX          PIC 9       VALUE 6.
+        01  SEAT-COUNT              PIC 9       VALUE 1.
+        01  SEAT-NUM                PIC 9       VALUE 1.
+      *> BATCH MODE - HOW MANY ROUNDS TO PLAY IN ONE INVOCATION, SO A
+      *> NIGHT'S WORTH OF HANDS CAN RUN UNATTENDED FROM ONE JCL JOB.
+        01  ROUND-COUNT-MAX         PIC 9(03)   VALUE 999.
+        01  ROUND-COUNT             PIC 9(03)   VALUE 1.
+        01  ROUND-NUM               PIC 9(03)   VALUE 1.
+        01  PLAYER-TOTAL            PIC 9(2)    OCCURS 6 TIMES VALUE 0.
+        01  SEAT-ACTIVE             PIC X       OCCURS 6 TIMES VALUE 'N'.
+            88  SEAT-IS-ACTIVE                  VALUE 'Y'.
+        01  SEAT-PLAYER-ID          PIC X(08)   OCCURS 6 TIMES VALUE SPACES.
+        01  SEAT-BANKROLL           PIC 9(7)V99 OCCURS 6 TIMES VALUE 1000.00.
+        01  SEAT-WAGER              PIC 9(5)V99 OCCURS 6 TIMES VALUE 0.
+        01  SEAT-DONE-FLAG          PIC X       OCCURS 6 TIMES VALUE 'N'.
+        01  SEAT-HAND-RESULT        PIC X       OCCURS 6 TIMES VALUE SPACE.
+            88  SEAT-WAS-BLACKJACK               VALUE 'B'.
+            88  SEAT-WAS-WIN                     VALUE 'W'.
+            88  SEAT-WAS-PUSH                    VALUE 'P'.
+            88  SEAT-WAS-LOSS                    VALUE 'L'.
+            88  SEAT-WAS-BUST                    VALUE 'X'.
+        01  SEAT-GAMES-PLAYED       PIC 9(05)   OCCURS 6 TIMES VALUE 0.
+        01  SEAT-WINS               PIC 9(05)   OCCURS 6 TIMES VALUE 0.
+        01  SEAT-LOSSES             PIC 9(05)   OCCURS 6 TIMES VALUE 0.
+        01  SEAT-BUSTS              PIC 9(05)   OCCURS 6 TIMES VALUE 0.
+        01  SEAT-BLACKJACKS         PIC 9(05)   OCCURS 6 TIMES VALUE 0.
+
+      *> A SPLIT SPINS UP A SECOND HAND FOR THE SEAT - ITS OWN TOTAL,
+      *> WAGER, AND RESULT, RESOLVED INDEPENDENTLY OF THE FIRST HAND.
+        01  SPLIT-PAIR-VALUE        PIC 9(2)    VALUE 0.
+        01  PLAYER-TOTAL-2          PIC 9(2)    OCCURS 6 TIMES VALUE 0.
+        01  SEAT-SPLIT-ACTIVE       PIC X       OCCURS 6 TIMES VALUE 'N'.
+            88  SEAT-HAS-SPLIT                   VALUE 'Y'.
+        01  SEAT-WAGER-2            PIC 9(5)V99 OCCURS 6 TIMES VALUE 0.
+        01  SEAT-DONE-FLAG-2        PIC X       OCCURS 6 TIMES VALUE 'N'.
+        01  SEAT-HAND-RESULT-2      PIC X       OCCURS 6 TIMES VALUE SPACE.
+            88  SEAT-WAS-BLACKJACK-2             VALUE 'B'.
+            88  SEAT-WAS-WIN-2                   VALUE 'W'.
+            88  SEAT-WAS-PUSH-2                  VALUE 'P'.
+            88  SEAT-WAS-LOSS-2                  VALUE 'L'.
+            88  SEAT-WAS-BUST-2                  VALUE 'X'.
+
+      *> THE SHOE - 52 CARDS, RANK 1-13 (1=ACE, 11-13=JACK/QUEEN/KING)
+      *> ACROSS 4 SUITS. DEALT OFF THE TOP WITHOUT REPLACEMENT AND
+      *> RESHUFFLED WHOLESALE ONCE THE SHOE RUNS DRY.
+        01  DECK-TABLE.
+            05  DECK-CARD OCCURS 52 TIMES.
+                10  CARD-RANK           PIC 9(2).
+                10  CARD-SUIT           PIC 9(1).
+        01  DECK-POSITION           PIC 9(2)    VALUE 1.
+        01  CARDS-REMAINING         PIC 9(2)    VALUE 0.
+        01  DEALT-RANK              PIC 9(2).
+        01  DEALT-SUIT               PIC 9(1).
+        01  BUILD-POSITION           PIC 9(2).
+        01  SHUFFLE-POSITION         PIC 9(2).
+        01  SHUFFLE-SWAP-WITH        PIC 9(2).
+        01  SHUFFLE-TEMP-RANK        PIC 9(2).
+        01  SHUFFLE-TEMP-SUIT        PIC 9(1).
+        01  SUIT-NAME                PIC X(8).
+
         PROCEDURE DIVISION.
         PROGRAM-BEGIN.
-      * SEED RANDOM
+      *> SEED RANDOM
             MOVE FUNCTION CURRENT-DATE(9:8) TO RANDOM-SEED.
             COMPUTE RANDOM-VALUE = FUNCTION RANDOM(RANDOM-SEED).
             DISPLAY RANDOM-SEED.
+            OPEN EXTEND GAME-LOG-FILE.
+            IF GL-FILE-STATUS = "35"
+                OPEN OUTPUT GAME-LOG-FILE
+            END-IF
             DISPLAY "TRUCO É MAIS DIVERTIDO, MAS AQUI É VINTE-E-UM, PARCEIRA!".
-            PERFORM PLAY-GAME UNTIL HIT-OR-STAY = 'S'.
-            DISPLAY "TU TERMINOU O JOGO COM: ", PLAYER-TOTAL.
+            PERFORM CHECK-FOR-CHECKPOINT.
+            IF CHECKPOINT-IS-FOUND
+                DISPLAY "ACHEI UM JOGO EM ANDAMENTO. RETOMANDO A MÃO..."
+                PERFORM RESTORE-CHECKPOINT
+            ELSE
+                DISPLAY "QUANTOS JOGADORES NA MESA (1-6)? " WITH NO ADVANCING
+                ACCEPT SEAT-COUNT
+                IF SEAT-COUNT < 1
+                    MOVE 1 TO SEAT-COUNT
+                END-IF
+                IF SEAT-COUNT > SEAT-COUNT-MAX
+                    MOVE SEAT-COUNT-MAX TO SEAT-COUNT
+                END-IF
+                PERFORM SETUP-SEAT VARYING SEAT-NUM FROM 1 BY 1
+                    UNTIL SEAT-NUM > SEAT-COUNT
+                DISPLAY "QUANTAS RODADAS TU QUER JOGAR (1-999)? "
+                    WITH NO ADVANCING
+                ACCEPT ROUND-COUNT
+                IF ROUND-COUNT < 1
+                    MOVE 1 TO ROUND-COUNT
+                END-IF
+                IF ROUND-COUNT > ROUND-COUNT-MAX
+                    MOVE ROUND-COUNT-MAX TO ROUND-COUNT
+                END-IF
+                MOVE 1 TO ROUND-NUM
+            END-IF.
+      *> A RESUMED GAME BRINGS ITS OWN SHOE BACK FROM THE CHECKPOINT
+      *> (RESTORE-CHECKPOINT ALREADY FILLED DECK-TABLE/DECK-POSITION/
+      *> CARDS-REMAINING) - BUILDING AND SHUFFLING A BRAND NEW SHOE
+      *> ON TOP OF THAT WOULD DEAL SOME SEATS FROM A DIFFERENT DECK
+      *> THAN THE ONE THE STILL-ACTIVE SEATS DREW THEIR CARDS FROM.
+            IF NOT CHECKPOINT-IS-FOUND
+                PERFORM BUILD-DECK
+                PERFORM SHUFFLE-DECK
+            END-IF.
+            PERFORM PLAY-ROUND UNTIL ROUND-NUM > ROUND-COUNT.
         PROGRAM-DONE.
+            PERFORM UPDATE-PLAYER-STATS VARYING SEAT-NUM FROM 1 BY 1
+                UNTIL SEAT-NUM > SEAT-COUNT.
+            PERFORM SHOW-RUN-SUMMARY.
+            CLOSE GAME-LOG-FILE.
             STOP RUN.
+        PLAY-ROUND.
+      *> ONE HAND OF THE BATCH - PLAYED, TOTALED, AND CHECKPOINT-
+      *> CLEARED BEFORE MOVING ON TO THE NEXT RODADA IN THE RUN.
+            DISPLAY "===== RODADA ", ROUND-NUM, " DE ", ROUND-COUNT,
+                " =====".
+            PERFORM PLAY-GAME.
+            PERFORM SHOW-SEAT-TOTAL VARYING SEAT-NUM FROM 1 BY 1
+                UNTIL SEAT-NUM > SEAT-COUNT.
+            PERFORM CLEAR-CHECKPOINT.
+            ADD 1 TO ROUND-NUM.
+        SHOW-RUN-SUMMARY.
+            DISPLAY "===== RESUMO DA NOITE =====".
+            DISPLAY "RODADAS JOGADAS: ", ROUND-COUNT.
+            DISPLAY "MÃOS JOGADAS: ", RUN-GAMES-PLAYED.
+            DISPLAY "VITÓRIAS: ", RUN-WINS.
+            DISPLAY "DERROTAS: ", RUN-LOSSES.
+            DISPLAY "ESTOUROS: ", RUN-BUSTS.
+            DISPLAY "VINTE-E-UNS: ", RUN-BLACKJACKS.
+            DISPLAY "EMPATES: ", RUN-PUSHES.
+        SETUP-SEAT.
+            MOVE 'Y' TO SEAT-ACTIVE(SEAT-NUM).
+            DISPLAY "CÓDIGO DO JOGADOR NA CADEIRA ", SEAT-NUM, ": "
+                WITH NO ADVANCING.
+            ACCEPT SEAT-PLAYER-ID(SEAT-NUM).
+        CHECK-FOR-CHECKPOINT.
+            MOVE 'N' TO CHECKPOINT-FOUND-FLAG.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CK-FILE-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END MOVE 'N' TO CHECKPOINT-FOUND-FLAG
+                    NOT AT END MOVE 'Y' TO CHECKPOINT-FOUND-FLAG
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+        RESTORE-CHECKPOINT.
+            MOVE CK-SEAT-COUNT TO SEAT-COUNT.
+            MOVE CK-ROUND-COUNT TO ROUND-COUNT.
+            MOVE CK-ROUND-NUM TO ROUND-NUM.
+            MOVE CK-RUN-GAMES-PLAYED TO RUN-GAMES-PLAYED.
+            MOVE CK-RUN-WINS TO RUN-WINS.
+            MOVE CK-RUN-LOSSES TO RUN-LOSSES.
+            MOVE CK-RUN-BUSTS TO RUN-BUSTS.
+            MOVE CK-RUN-BLACKJACKS TO RUN-BLACKJACKS.
+            MOVE CK-RUN-PUSHES TO RUN-PUSHES.
+            PERFORM RESTORE-ONE-SEAT VARYING CK-SEAT-NUM FROM 1 BY 1
+                UNTIL CK-SEAT-NUM > SEAT-COUNT.
+            PERFORM RESTORE-ONE-CARD VARYING CK-DECK-NUM FROM 1 BY 1
+                UNTIL CK-DECK-NUM > 52.
+            MOVE CK-DECK-POSITION TO DECK-POSITION.
+            MOVE CK-CARDS-REMAINING TO CARDS-REMAINING.
+        RESTORE-ONE-CARD.
+            MOVE CK-CARD-RANK(CK-DECK-NUM) TO CARD-RANK(CK-DECK-NUM).
+            MOVE CK-CARD-SUIT(CK-DECK-NUM) TO CARD-SUIT(CK-DECK-NUM).
+        RESTORE-ONE-SEAT.
+            MOVE CK-PLAYER-ID(CK-SEAT-NUM)      TO SEAT-PLAYER-ID(CK-SEAT-NUM).
+            MOVE CK-ACTIVE(CK-SEAT-NUM)         TO SEAT-ACTIVE(CK-SEAT-NUM).
+            MOVE CK-PLAYER-TOTAL(CK-SEAT-NUM)   TO PLAYER-TOTAL(CK-SEAT-NUM).
+            MOVE CK-PLAYER-TOTAL-2(CK-SEAT-NUM) TO PLAYER-TOTAL-2(CK-SEAT-NUM).
+            MOVE CK-WAGER(CK-SEAT-NUM)          TO SEAT-WAGER(CK-SEAT-NUM).
+            MOVE CK-WAGER-2(CK-SEAT-NUM)        TO SEAT-WAGER-2(CK-SEAT-NUM).
+            MOVE CK-BANKROLL(CK-SEAT-NUM)       TO SEAT-BANKROLL(CK-SEAT-NUM).
+            MOVE CK-DONE-FLAG(CK-SEAT-NUM)      TO SEAT-DONE-FLAG(CK-SEAT-NUM).
+            MOVE CK-DONE-FLAG-2(CK-SEAT-NUM)    TO SEAT-DONE-FLAG-2(CK-SEAT-NUM).
+            MOVE CK-SPLIT-ACTIVE(CK-SEAT-NUM)   TO SEAT-SPLIT-ACTIVE(CK-SEAT-NUM).
+            MOVE CK-GAMES-PLAYED(CK-SEAT-NUM)   TO SEAT-GAMES-PLAYED(CK-SEAT-NUM).
+            MOVE CK-WINS(CK-SEAT-NUM)           TO SEAT-WINS(CK-SEAT-NUM).
+            MOVE CK-LOSSES(CK-SEAT-NUM)         TO SEAT-LOSSES(CK-SEAT-NUM).
+            MOVE CK-BUSTS(CK-SEAT-NUM)          TO SEAT-BUSTS(CK-SEAT-NUM).
+            MOVE CK-BLACKJACKS(CK-SEAT-NUM)     TO SEAT-BLACKJACKS(CK-SEAT-NUM).
+            MOVE SPACE TO SEAT-HAND-RESULT(CK-SEAT-NUM).
+            MOVE SPACE TO SEAT-HAND-RESULT-2(CK-SEAT-NUM).
+            MOVE 'Y' TO SEAT-RESUMED(CK-SEAT-NUM).
+        WRITE-CHECKPOINT.
+      *> ONE RECORD, REWRITTEN WHOLESALE EVERY TIME - THE FILE IS
+      *> REOPENED OUTPUT SO IT ALWAYS HOLDS ONLY THE LATEST SNAPSHOT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE SEAT-COUNT TO CK-SEAT-COUNT.
+            MOVE ROUND-COUNT TO CK-ROUND-COUNT.
+            MOVE ROUND-NUM TO CK-ROUND-NUM.
+            MOVE RUN-GAMES-PLAYED TO CK-RUN-GAMES-PLAYED.
+            MOVE RUN-WINS TO CK-RUN-WINS.
+            MOVE RUN-LOSSES TO CK-RUN-LOSSES.
+            MOVE RUN-BUSTS TO CK-RUN-BUSTS.
+            MOVE RUN-BLACKJACKS TO CK-RUN-BLACKJACKS.
+            MOVE RUN-PUSHES TO CK-RUN-PUSHES.
+            PERFORM SAVE-ONE-SEAT VARYING CK-SEAT-NUM FROM 1 BY 1
+                UNTIL CK-SEAT-NUM > SEAT-COUNT-MAX.
+            PERFORM SAVE-ONE-CARD VARYING CK-DECK-NUM FROM 1 BY 1
+                UNTIL CK-DECK-NUM > 52.
+            MOVE DECK-POSITION TO CK-DECK-POSITION.
+            MOVE CARDS-REMAINING TO CK-CARDS-REMAINING.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+        SAVE-ONE-SEAT.
+            MOVE SEAT-PLAYER-ID(CK-SEAT-NUM)   TO CK-PLAYER-ID(CK-SEAT-NUM).
+            MOVE SEAT-ACTIVE(CK-SEAT-NUM)      TO CK-ACTIVE(CK-SEAT-NUM).
+            MOVE PLAYER-TOTAL(CK-SEAT-NUM)     TO CK-PLAYER-TOTAL(CK-SEAT-NUM).
+            MOVE PLAYER-TOTAL-2(CK-SEAT-NUM)   TO CK-PLAYER-TOTAL-2(CK-SEAT-NUM).
+            MOVE SEAT-WAGER(CK-SEAT-NUM)       TO CK-WAGER(CK-SEAT-NUM).
+            MOVE SEAT-WAGER-2(CK-SEAT-NUM)     TO CK-WAGER-2(CK-SEAT-NUM).
+            MOVE SEAT-BANKROLL(CK-SEAT-NUM)    TO CK-BANKROLL(CK-SEAT-NUM).
+            MOVE SEAT-DONE-FLAG(CK-SEAT-NUM)   TO CK-DONE-FLAG(CK-SEAT-NUM).
+            MOVE SEAT-DONE-FLAG-2(CK-SEAT-NUM) TO CK-DONE-FLAG-2(CK-SEAT-NUM).
+            MOVE SEAT-SPLIT-ACTIVE(CK-SEAT-NUM) TO CK-SPLIT-ACTIVE(CK-SEAT-NUM).
+            MOVE SEAT-GAMES-PLAYED(CK-SEAT-NUM) TO CK-GAMES-PLAYED(CK-SEAT-NUM).
+            MOVE SEAT-WINS(CK-SEAT-NUM)         TO CK-WINS(CK-SEAT-NUM).
+            MOVE SEAT-LOSSES(CK-SEAT-NUM)       TO CK-LOSSES(CK-SEAT-NUM).
+            MOVE SEAT-BUSTS(CK-SEAT-NUM)        TO CK-BUSTS(CK-SEAT-NUM).
+            MOVE SEAT-BLACKJACKS(CK-SEAT-NUM)   TO CK-BLACKJACKS(CK-SEAT-NUM).
+        SAVE-ONE-CARD.
+            MOVE CARD-RANK(CK-DECK-NUM) TO CK-CARD-RANK(CK-DECK-NUM).
+            MOVE CARD-SUIT(CK-DECK-NUM) TO CK-CARD-SUIT(CK-DECK-NUM).
+        CLEAR-CHECKPOINT.
+      *> A FINISHED HAND HAS NOTHING LEFT TO RESUME - LEAVE THE FILE
+      *> WITH NO RECORD SO THE NEXT START-UP FINDS IT EMPTY AT AT-END.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+        SHOW-SEAT-TOTAL.
+            IF SEAT-IS-ACTIVE(SEAT-NUM)
+                DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                    " TERMINOU O JOGO COM: ", PLAYER-TOTAL(SEAT-NUM)
+            END-IF.
+        UPDATE-PLAYER-STATS.
+            IF SEAT-IS-ACTIVE(SEAT-NUM)
+                MOVE 'N' TO STATS-RECORD-NEW-FLAG
+                OPEN I-O PLAYER-STATS-FILE
+                IF PS-FILE-STATUS = "35"
+                    OPEN OUTPUT PLAYER-STATS-FILE
+                    CLOSE PLAYER-STATS-FILE
+                    OPEN I-O PLAYER-STATS-FILE
+                END-IF
+                MOVE SEAT-PLAYER-ID(SEAT-NUM) TO PS-PLAYER-ID
+                READ PLAYER-STATS-FILE
+                    INVALID KEY PERFORM INIT-STATS-RECORD
+                END-READ
+                ADD SEAT-GAMES-PLAYED(SEAT-NUM) TO PS-GAMES-PLAYED
+                ADD SEAT-WINS(SEAT-NUM)         TO PS-WINS
+                ADD SEAT-LOSSES(SEAT-NUM)       TO PS-LOSSES
+                ADD SEAT-BUSTS(SEAT-NUM)        TO PS-BUSTS
+                ADD SEAT-BLACKJACKS(SEAT-NUM)   TO PS-BLACKJACKS
+                IF STATS-RECORD-IS-NEW
+                    WRITE PLAYER-STATS-RECORD
+                        INVALID KEY DISPLAY "NÃO CONSEGUI GRAVAR TEU HISTÓRICO."
+                    END-WRITE
+                ELSE
+                    REWRITE PLAYER-STATS-RECORD
+                        INVALID KEY DISPLAY "NÃO CONSEGUI ATUALIZAR TEU HISTÓRICO."
+                    END-REWRITE
+                END-IF
+                CLOSE PLAYER-STATS-FILE
+                DISPLAY "HISTÓRICO DE ", SEAT-PLAYER-ID(SEAT-NUM), ": ",
+                    PS-GAMES-PLAYED, " JOGOS, ", PS-WINS, " VITÓRIAS, ",
+                    PS-LOSSES, " DERROTAS, ", PS-BUSTS, " ESTOUROS, ",
+                    PS-BLACKJACKS, " VINTE-E-UNS."
+            END-IF.
+        INIT-STATS-RECORD.
+            MOVE 'Y' TO STATS-RECORD-NEW-FLAG.
+            MOVE SEAT-PLAYER-ID(SEAT-NUM) TO PS-PLAYER-ID.
+            MOVE 0 TO PS-GAMES-PLAYED PS-WINS PS-LOSSES PS-BUSTS
+                PS-BLACKJACKS.
         PLAY-GAME.
-            IF PLAYER-TOTAL < 21
-                DISPLAY "TU TÁ NA MÃO DE: " WITH NO ADVANCING
-                DISPLAY PLAYER-TOTAL
-                DISPLAY "VAI QUERER CONTINUAR OU JÁ TÁ BOM? (V/T): " WITH NO ADVANCING
+            PERFORM PLAY-SEAT VARYING SEAT-NUM FROM 1 BY 1
+                UNTIL SEAT-NUM > SEAT-COUNT.
+            MOVE 0 TO DEALER-TOTAL.
+            PERFORM DEALER-PLAY UNTIL DEALER-TOTAL >= 17.
+            DISPLAY "O DEALER FICOU COM: ", DEALER-TOTAL.
+            PERFORM SETTLE-SEAT VARYING SEAT-NUM FROM 1 BY 1
+                UNTIL SEAT-NUM > SEAT-COUNT.
+        PLAY-SEAT.
+            IF SEAT-IS-ACTIVE(SEAT-NUM)
+                IF SEAT-WAS-RESUMED(SEAT-NUM)
+                    MOVE 'N' TO SEAT-RESUMED(SEAT-NUM)
+                    DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                        ": RETOMANDO DE ONDE PAROU."
+                ELSE
+                    MOVE 0 TO PLAYER-TOTAL(SEAT-NUM)
+                    MOVE 0 TO PLAYER-TOTAL-2(SEAT-NUM)
+                    MOVE 'N' TO SEAT-SPLIT-ACTIVE(SEAT-NUM)
+                    MOVE SPACE TO SEAT-HAND-RESULT(SEAT-NUM)
+                    MOVE SPACE TO SEAT-HAND-RESULT-2(SEAT-NUM)
+                    MOVE 'N' TO SEAT-DONE-FLAG(SEAT-NUM)
+                    MOVE 'N' TO SEAT-DONE-FLAG-2(SEAT-NUM)
+                    MOVE 0 TO SEAT-BAD-INPUT-COUNT(SEAT-NUM)
+                    MOVE 0 TO SEAT-BAD-INPUT-COUNT-2(SEAT-NUM)
+                    PERFORM TAKE-ANTE
+                END-IF
+                PERFORM SEAT-TURN UNTIL SEAT-DONE-FLAG(SEAT-NUM) = 'Y'
+                IF SEAT-HAS-SPLIT(SEAT-NUM)
+                    PERFORM SEAT-TURN-2 UNTIL SEAT-DONE-FLAG-2(SEAT-NUM) = 'Y'
+                END-IF
+            END-IF.
+        SEAT-TURN.
+            IF PLAYER-TOTAL(SEAT-NUM) < 21
+                DISPLAY SEAT-PLAYER-ID(SEAT-NUM), " TÁ NA MÃO DE: "
+                    WITH NO ADVANCING
+                DISPLAY PLAYER-TOTAL(SEAT-NUM)
+                DISPLAY "V=PEDIR  T=PARAR  D=DOBRAR  P=PARTIR: "
+                    WITH NO ADVANCING
                 ACCEPT HIT-OR-STAY
-                IF HIT-OR-STAY = "V" OR HIT-OR-STAY = "T"
-                    IF HIT-OR-STAY = "V"
+                MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(HIT-OR-STAY))
+                    TO HIT-OR-STAY
+                EVALUATE HIT-OR-STAY
+                    WHEN "V"
                         PERFORM HIT-DECK
-                    END-IF
+                        ADD RANDOM-VALUE TO PLAYER-TOTAL(SEAT-NUM)
+                        DISPLAY "TU PEGOU UMA CARTA DE: ", RANDOM-VALUE
+                        PERFORM LOG-SEAT-DRAW
+                    WHEN "T"
+                        MOVE 'Y' TO SEAT-DONE-FLAG(SEAT-NUM)
+                    WHEN "D"
+                        IF SEAT-BANKROLL(SEAT-NUM) < SEAT-WAGER(SEAT-NUM)
+                            DISPLAY "BANCA INSUFICIENTE PRA DOBRAR."
+                        ELSE
+                            SUBTRACT SEAT-WAGER(SEAT-NUM)
+                                FROM SEAT-BANKROLL(SEAT-NUM)
+                            ADD SEAT-WAGER(SEAT-NUM) TO SEAT-WAGER(SEAT-NUM)
+                            DISPLAY "DOBROU A APOSTA PRA: ",
+                                SEAT-WAGER(SEAT-NUM)
+                            PERFORM HIT-DECK
+                            ADD RANDOM-VALUE TO PLAYER-TOTAL(SEAT-NUM)
+                            DISPLAY "TU PEGOU UMA CARTA DE: ", RANDOM-VALUE
+                            MOVE 'Y' TO SEAT-DONE-FLAG(SEAT-NUM)
+                            PERFORM LOG-SEAT-DRAW
+                        END-IF
+                    WHEN "P"
+                        IF SEAT-HAS-SPLIT(SEAT-NUM)
+                            DISPLAY "JÁ PARTIU ESSA MÃO."
+                        ELSE
+                            PERFORM SPLIT-HAND
+                        END-IF
+                    WHEN OTHER
+                        ADD 1 TO SEAT-BAD-INPUT-COUNT(SEAT-NUM)
+                        IF SEAT-BAD-INPUT-COUNT(SEAT-NUM) >=
+                                SEAT-BAD-INPUT-MAX
+                            DISPLAY "MUITAS TENTATIVAS RUINS. PARANDO A MÃO."
+                            MOVE 'Y' TO SEAT-DONE-FLAG(SEAT-NUM)
+                        ELSE
+                            DISPLAY 'NÃO DÁ. APERTE ENTER. V, T, D OU P'
+                        END-IF
+                END-EVALUATE
+            ELSE
+                IF PLAYER-TOTAL(SEAT-NUM) = 21
+                    DISPLAY "VINTE-E-UM!"
+                    MOVE 'B' TO SEAT-HAND-RESULT(SEAT-NUM)
+                END-IF
+                MOVE 'Y' TO SEAT-DONE-FLAG(SEAT-NUM)
+            END-IF.
+        LOG-SEAT-DRAW.
+            MOVE SEAT-PLAYER-ID(SEAT-NUM) TO GL-PLAYER-ID.
+            MOVE "CARTA"                  TO GL-EVENT-TYPE.
+            MOVE DEALT-RANK               TO GL-CARD-RANK.
+            MOVE PLAYER-TOTAL(SEAT-NUM)   TO GL-RUNNING-TOTAL.
+            MOVE SPACE                    TO GL-RESULT.
+            PERFORM WRITE-GAME-LOG-RECORD.
+            PERFORM WRITE-CHECKPOINT.
+        LOG-SEAT-DRAW-2.
+            MOVE SEAT-PLAYER-ID(SEAT-NUM) TO GL-PLAYER-ID.
+            MOVE "CARTA"                  TO GL-EVENT-TYPE.
+            MOVE DEALT-RANK               TO GL-CARD-RANK.
+            MOVE PLAYER-TOTAL-2(SEAT-NUM) TO GL-RUNNING-TOTAL.
+            MOVE SPACE                    TO GL-RESULT.
+            PERFORM WRITE-GAME-LOG-RECORD.
+            PERFORM WRITE-CHECKPOINT.
+        SPLIT-HAND.
+            IF PLAYER-TOTAL(SEAT-NUM) = 0
+                DISPLAY "NÃO TEM CARTA NENHUMA PRA PARTIR AINDA."
+            ELSE
+                IF SEAT-BANKROLL(SEAT-NUM) < SEAT-WAGER(SEAT-NUM)
+                    DISPLAY "BANCA INSUFICIENTE PRA PARTIR."
                 ELSE
-                    DISPLAY 'NÃO DÁ. APERTE ENTER.'
-      -             " V or T " WITH NO ADVANCING
+                    MOVE PLAYER-TOTAL(SEAT-NUM) TO SPLIT-PAIR-VALUE
+                    MOVE 'Y' TO SEAT-SPLIT-ACTIVE(SEAT-NUM)
+                    MOVE SPLIT-PAIR-VALUE TO PLAYER-TOTAL-2(SEAT-NUM)
+                    MOVE SEAT-WAGER(SEAT-NUM) TO SEAT-WAGER-2(SEAT-NUM)
+                    SUBTRACT SEAT-WAGER(SEAT-NUM)
+                        FROM SEAT-BANKROLL(SEAT-NUM)
+                    MOVE 0 TO SEAT-BAD-INPUT-COUNT-2(SEAT-NUM)
+                    DISPLAY "PARTIU! DUAS MÃOS DE ", SPLIT-PAIR-VALUE,
+                        " CADA."
+                    PERFORM WRITE-CHECKPOINT
                 END-IF
+            END-IF.
+        SEAT-TURN-2.
+            IF PLAYER-TOTAL-2(SEAT-NUM) < 21
+                DISPLAY SEAT-PLAYER-ID(SEAT-NUM), " (MÃO 2) TÁ NA MÃO DE: "
+                    WITH NO ADVANCING
+                DISPLAY PLAYER-TOTAL-2(SEAT-NUM)
+                DISPLAY "V=PEDIR  T=PARAR  D=DOBRAR: " WITH NO ADVANCING
+                ACCEPT HIT-OR-STAY
+                MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(HIT-OR-STAY))
+                    TO HIT-OR-STAY
+                EVALUATE HIT-OR-STAY
+                    WHEN "V"
+                        PERFORM HIT-DECK
+                        ADD RANDOM-VALUE TO PLAYER-TOTAL-2(SEAT-NUM)
+                        DISPLAY "TU PEGOU UMA CARTA DE: ", RANDOM-VALUE
+                        PERFORM LOG-SEAT-DRAW-2
+                    WHEN "T"
+                        MOVE 'Y' TO SEAT-DONE-FLAG-2(SEAT-NUM)
+                    WHEN "D"
+                        IF SEAT-BANKROLL(SEAT-NUM) < SEAT-WAGER-2(SEAT-NUM)
+                            DISPLAY "BANCA INSUFICIENTE PRA DOBRAR."
+                        ELSE
+                            SUBTRACT SEAT-WAGER-2(SEAT-NUM)
+                                FROM SEAT-BANKROLL(SEAT-NUM)
+                            ADD SEAT-WAGER-2(SEAT-NUM)
+                                TO SEAT-WAGER-2(SEAT-NUM)
+                            DISPLAY "DOBROU A APOSTA PRA: ",
+                                SEAT-WAGER-2(SEAT-NUM)
+                            PERFORM HIT-DECK
+                            ADD RANDOM-VALUE TO PLAYER-TOTAL-2(SEAT-NUM)
+                            DISPLAY "TU PEGOU UMA CARTA DE: ", RANDOM-VALUE
+                            MOVE 'Y' TO SEAT-DONE-FLAG-2(SEAT-NUM)
+                            PERFORM LOG-SEAT-DRAW-2
+                        END-IF
+                    WHEN OTHER
+                        ADD 1 TO SEAT-BAD-INPUT-COUNT-2(SEAT-NUM)
+                        IF SEAT-BAD-INPUT-COUNT-2(SEAT-NUM) >=
+                                SEAT-BAD-INPUT-MAX
+                            DISPLAY "MUITAS TENTATIVAS RUINS. PARANDO A MÃO."
+                            MOVE 'Y' TO SEAT-DONE-FLAG-2(SEAT-NUM)
+                        ELSE
+                            DISPLAY 'NÃO DÁ. APERTE ENTER. V, T OU D'
+                        END-IF
+                END-EVALUATE
             ELSE
-                IF PLAYER-TOTAL = 21
+                IF PLAYER-TOTAL-2(SEAT-NUM) = 21
                     DISPLAY "VINTE-E-UM!"
-                    DISPLAY "BORA PAGAR UM GORÓ PRA TODO MUNDO!"
-                ELSE
-                    DISPLAY "MANO, DEU RUIM!"
+                    MOVE 'B' TO SEAT-HAND-RESULT-2(SEAT-NUM)
                 END-IF
-                MOVE 'T' TO HIT-OR-STAY
+                MOVE 'Y' TO SEAT-DONE-FLAG-2(SEAT-NUM)
             END-IF.
+        SETTLE-SEAT.
+      *> A BUSTED SEAT LOSES OUTRIGHT AND A NATURAL VINTE-E-UM IS
+      *> ALREADY SETTLED - EVERYONE ELSE COMPARES AGAINST THE ONE
+      *> DEALER HAND FOR THE WHOLE ROUND.
+            IF SEAT-IS-ACTIVE(SEAT-NUM)
+                EVALUATE TRUE
+                    WHEN PLAYER-TOTAL(SEAT-NUM) > 21
+                        MOVE 'X' TO SEAT-HAND-RESULT(SEAT-NUM)
+                        DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                            ": MANO, DEU RUIM! ESTOUROU COM ",
+                            PLAYER-TOTAL(SEAT-NUM)
+                        DISPLAY "A CASA GANHOU ESSA."
+                    WHEN SEAT-WAS-BLACKJACK(SEAT-NUM)
+                        DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                            ": BORA PAGAR UM GORÓ PRA TODO MUNDO!"
+                    WHEN DEALER-TOTAL > 21
+                        MOVE 'W' TO SEAT-HAND-RESULT(SEAT-NUM)
+                        DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                            ": DEALER ESTOUROU! TU GANHOU!"
+                    WHEN PLAYER-TOTAL(SEAT-NUM) > DEALER-TOTAL
+                        MOVE 'W' TO SEAT-HAND-RESULT(SEAT-NUM)
+                        DISPLAY SEAT-PLAYER-ID(SEAT-NUM), ": TU GANHOU!"
+                    WHEN PLAYER-TOTAL(SEAT-NUM) = DEALER-TOTAL
+                        MOVE 'P' TO SEAT-HAND-RESULT(SEAT-NUM)
+                        DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                            ": EMPATOU. NINGUÉM PAGA NADA."
+                    WHEN OTHER
+                        MOVE 'L' TO SEAT-HAND-RESULT(SEAT-NUM)
+                        DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                            ": A CASA GANHOU ESSA."
+                END-EVALUATE
+                PERFORM PAYOUT-HAND
+                PERFORM TALLY-HAND-RESULT
+                MOVE SEAT-PLAYER-ID(SEAT-NUM) TO GL-PLAYER-ID
+                MOVE "RESULTADO"              TO GL-EVENT-TYPE
+                MOVE 0                        TO GL-CARD-RANK
+                MOVE PLAYER-TOTAL(SEAT-NUM)   TO GL-RUNNING-TOTAL
+                MOVE SEAT-HAND-RESULT(SEAT-NUM) TO GL-RESULT
+                PERFORM WRITE-GAME-LOG-RECORD
+                IF SEAT-HAS-SPLIT(SEAT-NUM)
+                    PERFORM SETTLE-SEAT-2
+                END-IF
+                PERFORM WRITE-CHECKPOINT
+            END-IF.
+        SETTLE-SEAT-2.
+      *> SAME RULES AS SETTLE-SEAT, APPLIED TO THE SECOND HAND A
+      *> SPLIT SPUN UP OFF THIS SEAT.
+            EVALUATE TRUE
+                WHEN PLAYER-TOTAL-2(SEAT-NUM) > 21
+                    MOVE 'X' TO SEAT-HAND-RESULT-2(SEAT-NUM)
+                    DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                        " (MÃO 2): ESTOUROU COM ", PLAYER-TOTAL-2(SEAT-NUM)
+                WHEN SEAT-WAS-BLACKJACK-2(SEAT-NUM)
+                    DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                        " (MÃO 2): VINTE-E-UM!"
+                WHEN DEALER-TOTAL > 21
+                    MOVE 'W' TO SEAT-HAND-RESULT-2(SEAT-NUM)
+                    DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                        " (MÃO 2): DEALER ESTOUROU! TU GANHOU!"
+                WHEN PLAYER-TOTAL-2(SEAT-NUM) > DEALER-TOTAL
+                    MOVE 'W' TO SEAT-HAND-RESULT-2(SEAT-NUM)
+                    DISPLAY SEAT-PLAYER-ID(SEAT-NUM), " (MÃO 2): TU GANHOU!"
+                WHEN PLAYER-TOTAL-2(SEAT-NUM) = DEALER-TOTAL
+                    MOVE 'P' TO SEAT-HAND-RESULT-2(SEAT-NUM)
+                    DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                        " (MÃO 2): EMPATOU. NINGUÉM PAGA NADA."
+                WHEN OTHER
+                    MOVE 'L' TO SEAT-HAND-RESULT-2(SEAT-NUM)
+                    DISPLAY SEAT-PLAYER-ID(SEAT-NUM),
+                        " (MÃO 2): A CASA GANHOU ESSA."
+            END-EVALUATE.
+            PERFORM PAYOUT-HAND-2.
+            PERFORM TALLY-HAND-RESULT-2.
+            MOVE SEAT-PLAYER-ID(SEAT-NUM)      TO GL-PLAYER-ID.
+            MOVE "RESULTADO"                   TO GL-EVENT-TYPE.
+            MOVE 0                             TO GL-CARD-RANK.
+            MOVE PLAYER-TOTAL-2(SEAT-NUM)      TO GL-RUNNING-TOTAL.
+            MOVE SEAT-HAND-RESULT-2(SEAT-NUM)  TO GL-RESULT.
+            PERFORM WRITE-GAME-LOG-RECORD.
+        PAYOUT-HAND-2.
+            EVALUATE TRUE
+                WHEN SEAT-WAS-BLACKJACK-2(SEAT-NUM)
+                    COMPUTE PAYOUT-AMOUNT = SEAT-WAGER-2(SEAT-NUM) +
+                        (SEAT-WAGER-2(SEAT-NUM) * 1.5)
+                    ADD PAYOUT-AMOUNT TO SEAT-BANKROLL(SEAT-NUM)
+                    DISPLAY "PAGAMENTO DE 3 POR 2 (MÃO 2): ", PAYOUT-AMOUNT
+                WHEN SEAT-WAS-WIN-2(SEAT-NUM)
+                    COMPUTE PAYOUT-AMOUNT = SEAT-WAGER-2(SEAT-NUM) * 2
+                    ADD PAYOUT-AMOUNT TO SEAT-BANKROLL(SEAT-NUM)
+                    DISPLAY "PAGAMENTO (MÃO 2): ", PAYOUT-AMOUNT
+                WHEN SEAT-WAS-PUSH-2(SEAT-NUM)
+                    ADD SEAT-WAGER-2(SEAT-NUM) TO SEAT-BANKROLL(SEAT-NUM)
+                    DISPLAY "APOSTA DEVOLVIDA (MÃO 2): ", SEAT-WAGER-2(SEAT-NUM)
+                WHEN OTHER
+                    DISPLAY "PERDEU A APOSTA DE (MÃO 2): ",
+                        SEAT-WAGER-2(SEAT-NUM)
+            END-EVALUATE.
+            DISPLAY "BANCA AGORA: ", SEAT-BANKROLL(SEAT-NUM).
+            MOVE 0 TO SEAT-WAGER-2(SEAT-NUM).
+        TALLY-HAND-RESULT-2.
+            ADD 1 TO RUN-GAMES-PLAYED.
+            ADD 1 TO SEAT-GAMES-PLAYED(SEAT-NUM).
+            EVALUATE TRUE
+                WHEN SEAT-WAS-BLACKJACK-2(SEAT-NUM)
+                    ADD 1 TO RUN-WINS
+                    ADD 1 TO RUN-BLACKJACKS
+                    ADD 1 TO SEAT-WINS(SEAT-NUM)
+                    ADD 1 TO SEAT-BLACKJACKS(SEAT-NUM)
+                WHEN SEAT-WAS-WIN-2(SEAT-NUM)
+                    ADD 1 TO RUN-WINS
+                    ADD 1 TO SEAT-WINS(SEAT-NUM)
+                WHEN SEAT-WAS-PUSH-2(SEAT-NUM)
+                    ADD 1 TO RUN-PUSHES
+                WHEN SEAT-WAS-BUST-2(SEAT-NUM)
+                    ADD 1 TO RUN-BUSTS
+                    ADD 1 TO RUN-LOSSES
+                    ADD 1 TO SEAT-BUSTS(SEAT-NUM)
+                    ADD 1 TO SEAT-LOSSES(SEAT-NUM)
+                WHEN SEAT-WAS-LOSS-2(SEAT-NUM)
+                    ADD 1 TO RUN-LOSSES
+                    ADD 1 TO SEAT-LOSSES(SEAT-NUM)
+            END-EVALUATE.
+        TAKE-ANTE.
+            DISPLAY SEAT-PLAYER-ID(SEAT-NUM), " - TUA BANCA: ",
+                SEAT-BANKROLL(SEAT-NUM).
+            DISPLAY "QUANTO TU QUER APOSTAR NESSA MÃO? " WITH NO ADVANCING.
+            ACCEPT SEAT-WAGER(SEAT-NUM).
+            IF SEAT-WAGER(SEAT-NUM) > SEAT-BANKROLL(SEAT-NUM)
+                MOVE SEAT-BANKROLL(SEAT-NUM) TO SEAT-WAGER(SEAT-NUM)
+                DISPLAY "BANCA NÃO COBRE ESSA APOSTA. APOSTANDO TUDO: ",
+                    SEAT-WAGER(SEAT-NUM)
+            END-IF
+            SUBTRACT SEAT-WAGER(SEAT-NUM) FROM SEAT-BANKROLL(SEAT-NUM).
+            PERFORM WRITE-CHECKPOINT.
+        PAYOUT-HAND.
+      *> NATURAL VINTE-E-UM PAYS 3 POR 2, ANY OTHER WIN PAYS EVEN
+      *> MONEY, A PUSH JUST RETURNS THE ANTE, AND A LOSS KEEPS IT.
+            EVALUATE TRUE
+                WHEN SEAT-WAS-BLACKJACK(SEAT-NUM)
+                    COMPUTE PAYOUT-AMOUNT =
+                        SEAT-WAGER(SEAT-NUM) + (SEAT-WAGER(SEAT-NUM) * 1.5)
+                    ADD PAYOUT-AMOUNT TO SEAT-BANKROLL(SEAT-NUM)
+                    DISPLAY "PAGAMENTO DE 3 POR 2: ", PAYOUT-AMOUNT
+                WHEN SEAT-WAS-WIN(SEAT-NUM)
+                    COMPUTE PAYOUT-AMOUNT = SEAT-WAGER(SEAT-NUM) * 2
+                    ADD PAYOUT-AMOUNT TO SEAT-BANKROLL(SEAT-NUM)
+                    DISPLAY "PAGAMENTO: ", PAYOUT-AMOUNT
+                WHEN SEAT-WAS-PUSH(SEAT-NUM)
+                    ADD SEAT-WAGER(SEAT-NUM) TO SEAT-BANKROLL(SEAT-NUM)
+                    DISPLAY "APOSTA DEVOLVIDA: ", SEAT-WAGER(SEAT-NUM)
+                WHEN OTHER
+                    DISPLAY "PERDEU A APOSTA DE: ", SEAT-WAGER(SEAT-NUM)
+            END-EVALUATE
+            DISPLAY "BANCA AGORA: ", SEAT-BANKROLL(SEAT-NUM).
+            MOVE 0 TO SEAT-WAGER(SEAT-NUM).
+        TALLY-HAND-RESULT.
+            ADD 1 TO RUN-GAMES-PLAYED.
+            ADD 1 TO SEAT-GAMES-PLAYED(SEAT-NUM).
+            EVALUATE TRUE
+                WHEN SEAT-WAS-BLACKJACK(SEAT-NUM)
+                    ADD 1 TO RUN-WINS
+                    ADD 1 TO RUN-BLACKJACKS
+                    ADD 1 TO SEAT-WINS(SEAT-NUM)
+                    ADD 1 TO SEAT-BLACKJACKS(SEAT-NUM)
+                WHEN SEAT-WAS-WIN(SEAT-NUM)
+                    ADD 1 TO RUN-WINS
+                    ADD 1 TO SEAT-WINS(SEAT-NUM)
+                WHEN SEAT-WAS-PUSH(SEAT-NUM)
+                    ADD 1 TO RUN-PUSHES
+                WHEN SEAT-WAS-BUST(SEAT-NUM)
+                    ADD 1 TO RUN-BUSTS
+                    ADD 1 TO RUN-LOSSES
+                    ADD 1 TO SEAT-BUSTS(SEAT-NUM)
+                    ADD 1 TO SEAT-LOSSES(SEAT-NUM)
+                WHEN SEAT-WAS-LOSS(SEAT-NUM)
+                    ADD 1 TO RUN-LOSSES
+                    ADD 1 TO SEAT-LOSSES(SEAT-NUM)
+            END-EVALUATE.
+        WRITE-GAME-LOG-RECORD.
+      *> CALLER FILLS IN GL-PLAYER-ID / GL-EVENT-TYPE / GL-CARD-RANK /
+      *> GL-RUNNING-TOTAL / GL-RESULT BEFORE PERFORMING THIS. THE
+      *> FILLERS BETWEEN THEM STILL NEED SETTING HERE SINCE AN FD
+      *> RECORD'S OWN VALUE CLAUSES DON'T TAKE, UNLIKE WORKING-STORAGE.
+            MOVE SPACE TO GL-FILLER-1 GL-FILLER-2 GL-FILLER-3
+                GL-FILLER-4 GL-FILLER-5.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO GL-TIMESTAMP.
+            WRITE GAME-LOG-RECORD.
+        DEALER-PLAY.
+            PERFORM HIT-DECK.
+            ADD RANDOM-VALUE TO DEALER-TOTAL.
+            DISPLAY "O DEALER PUXOU UMA CARTA DE: ", RANDOM-VALUE.
+            MOVE "DEALER"      TO GL-PLAYER-ID.
+            MOVE "CARTA"       TO GL-EVENT-TYPE.
+            MOVE DEALT-RANK    TO GL-CARD-RANK.
+            MOVE DEALER-TOTAL  TO GL-RUNNING-TOTAL.
+            MOVE SPACE         TO GL-RESULT.
+            PERFORM WRITE-GAME-LOG-RECORD.
         HIT-DECK.
-            COMPUTE RANDOM-VALUE = FUNCTION RANDOM() * 12.
-            COMPUTE RANDOM-VALUE = FUNCTION MOD(RANDOM-VALUE, 12).
-            ADD 1 TO RANDOM-VALUE.
-            ADD RANDOM-VALUE TO PLAYER-TOTAL.
-            DISPLAY "TU PEGOU UMA CARTA DE: ", RANDOM-VALUE.
+            IF CARDS-REMAINING = 0
+                PERFORM RESHUFFLE-DECK
+            END-IF
+            MOVE CARD-RANK(DECK-POSITION) TO DEALT-RANK
+            MOVE CARD-SUIT(DECK-POSITION) TO DEALT-SUIT
+            IF DEALT-RANK > 10
+                MOVE 10 TO RANDOM-VALUE
+            ELSE
+                MOVE DEALT-RANK TO RANDOM-VALUE
+            END-IF
+            ADD 1 TO DECK-POSITION
+            SUBTRACT 1 FROM CARDS-REMAINING
+            PERFORM NAME-SUIT
+            DISPLAY "  (RANK ", DEALT-RANK, " DE ", SUIT-NAME, ")".
+        NAME-SUIT.
+            EVALUATE DEALT-SUIT
+                WHEN 1 MOVE "COPAS"    TO SUIT-NAME
+                WHEN 2 MOVE "OUROS"    TO SUIT-NAME
+                WHEN 3 MOVE "ESPADAS"  TO SUIT-NAME
+                WHEN 4 MOVE "PAUS"     TO SUIT-NAME
+            END-EVALUATE.
+        BUILD-DECK.
+            PERFORM BUILD-ONE-CARD VARYING BUILD-POSITION
+                FROM 1 BY 1 UNTIL BUILD-POSITION > 52.
+        BUILD-ONE-CARD.
+            COMPUTE CARD-RANK(BUILD-POSITION) =
+                FUNCTION MOD(BUILD-POSITION - 1, 13) + 1.
+            COMPUTE CARD-SUIT(BUILD-POSITION) =
+                (BUILD-POSITION - 1) / 13 + 1.
+        SHUFFLE-DECK.
+      *> FISHER-YATES, RUN FROM THE BOTTOM OF THE SHOE UP.
+            PERFORM SHUFFLE-ONE-CARD VARYING SHUFFLE-POSITION
+                FROM 52 BY -1 UNTIL SHUFFLE-POSITION < 2.
+            MOVE 1 TO DECK-POSITION.
+            MOVE 52 TO CARDS-REMAINING.
+        SHUFFLE-ONE-CARD.
+            COMPUTE SHUFFLE-SWAP-WITH =
+                FUNCTION MOD(FUNCTION RANDOM * 1000, SHUFFLE-POSITION) + 1.
+            MOVE CARD-RANK(SHUFFLE-POSITION) TO SHUFFLE-TEMP-RANK.
+            MOVE CARD-SUIT(SHUFFLE-POSITION) TO SHUFFLE-TEMP-SUIT.
+            MOVE CARD-RANK(SHUFFLE-SWAP-WITH) TO CARD-RANK(SHUFFLE-POSITION).
+            MOVE CARD-SUIT(SHUFFLE-SWAP-WITH) TO CARD-SUIT(SHUFFLE-POSITION).
+            MOVE SHUFFLE-TEMP-RANK TO CARD-RANK(SHUFFLE-SWAP-WITH).
+            MOVE SHUFFLE-TEMP-SUIT TO CARD-SUIT(SHUFFLE-SWAP-WITH).
+        RESHUFFLE-DECK.
+            DISPLAY "ACABOU O BARALHO. EMBARALHANDO DE NOVO...".
+            PERFORM SHUFFLE-DECK.
